@@ -1,81 +1,855 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. EmployeePayrollSystem.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 Employee-Record.
-   05 Employee-Name         PIC X(30).
-   05 Hours-Worked          PIC 9(3).
-   05 Hourly-Rate           PIC 9(5)V99.
-   05 Gross-Pay             PIC 9(6)V99.
-   05 Tax-Rate              PIC 9(3)V99 VALUE 0.10.
-   05 Tax-Deduction         PIC 9(6)V99.
-   05 Net-Pay               PIC 9(6)V99.
-
-01 Total-Employees           PIC 99 VALUE ZEROS.
-
-PROCEDURE DIVISION.
-
-Main-Program.
-    PERFORM Until-Exit-Loop
-    STOP RUN.
-
-Until-Exit-Loop.
-    DISPLAY "Employee Payroll System"
-    DISPLAY "Enter 1 to Add Employee, 2 to Calculate Payroll, 3 to Display Payroll Report, or 4 to Exit: ".
-    ACCEPT Choice
-
-    EVALUATE Choice
-        WHEN 1
-            PERFORM Add-Employee
-        WHEN 2
-            PERFORM Calculate-Payroll
-        WHEN 3
-            PERFORM Display-Payroll-Report
-        WHEN 4
-            EXIT PROGRAM
-        WHEN OTHER
-            DISPLAY "Invalid choice. Please enter a valid option (1-4)".
-    END-EVALUATE.
-
-Add-Employee.
-    DISPLAY "Enter Employee Name (up to 30 characters): ".
-    ACCEPT Employee-Name
-    DISPLAY "Enter Hours Worked: ".
-    ACCEPT Hours-Worked
-    DISPLAY "Enter Hourly Rate (e.g., 15.50): ".
-    ACCEPT Hourly-Rate
-
-    ADD 1 TO Total-Employees
-    DISPLAY "Employee added successfully.".
-
-Calculate-Payroll.
-    IF Total-Employees = 0
-        DISPLAY "No employees added yet."
-    ELSE
-        PERFORM Varying Employee-Name FROM 1 BY 1 UNTIL Employee-Name > Total-Employees
-            COMPUTE Gross-Pay = Hours-Worked * Hourly-Rate
-            COMPUTE Tax-Deduction = Gross-Pay * Tax-Rate
-            COMPUTE Net-Pay = Gross-Pay - Tax-Deduction
-        END-PERFORM
-        DISPLAY "Payroll calculation complete."
-    END-IF.
-
-Display-Payroll-Report.
-    IF Total-Employees = 0
-        DISPLAY "No employees added yet."
-    ELSE
-        DISPLAY "Payroll Report:"
-        PERFORM Varying Employee-Name FROM 1 BY 1 UNTIL Employee-Name > Total-Employees
-            DISPLAY "Employee Name: " Employee-Name
-            DISPLAY "Hours Worked: " Hours-Worked
-            DISPLAY "Hourly Rate: $" Hourly-Rate
-            DISPLAY "Gross Pay: $" Gross-Pay
-            DISPLAY "Tax Deduction: $" Tax-Deduction
-            DISPLAY "Net Pay: $" Net-Pay
-        END-PERFORM
-    END-IF.
-
-    EXIT.
-
-END PROGRAM EmployeePayrollSystem.
+000100*****************************************************************
+000110* PROGRAM-ID : EMPLOYEEPAYROLLSYSTEM
+000120* AUTHOR     : R. SANTOS, PAYROLL SYSTEMS GROUP
+000130* INSTALLATION: PAYROLL DATA CENTER
+000140* DATE-WRITTEN: 01/05/2021
+000150* DATE-COMPILED:
+000160*-----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*-----------------------------------------------------------------
+000190* 01/05/2021 RSS  ORIGINAL PROGRAM - INTERACTIVE PAYROLL MENU.
+000200* 08/09/2026 RSS  ADDED INDEXED EMPLOYEE-MASTER FILE SO ADD-
+000210*                 EMPLOYEE PERSISTS RECORDS ACROSS RUNS AND
+000220*                 CALCULATE-PAYROLL / DISPLAY-PAYROLL-REPORT
+000230*                 READ FROM THE MASTER INSTEAD OF WORKING-
+000240*                 STORAGE ALONE.
+000250* 08/09/2026 RSS  REPLACED THE SINGLE WORKING-STORAGE EMPLOYEE-
+000260*                 RECORD WITH AN EMPLOYEE-TABLE SO EACH ADD-
+000270*                 EMPLOYEE GETS ITS OWN SLOT INSTEAD OF EVERY
+000280*                 EMPLOYEE OVERWRITING THE SAME FIELDS.
+000290* 08/09/2026 RSS  REPLACED THE FLAT TAX RATE WITH A GRADUATED
+000300*                 TAX-BRACKET TABLE LOOKED UP BY CALCULATE-
+000310*                 PAYROLL FOR EACH EMPLOYEE.
+000320* 08/09/2026 RSS  REPLACED THE SCREEN PAYROLL REPORT WITH A
+000330*                 PRINT-READY, PAGINATED PAYRPT REPORT FILE
+000340*                 (COMPANY HEADER, COLUMN HEADINGS, PAGE BREAKS,
+000350*                 AND A GRAND-TOTAL LINE).
+000360* 08/09/2026 RSS  ADDED A BATCH RUN MODE (PARM='BATCH') THAT
+000370*                 READS TRANFILE AND ADDS/CALCULATES PAYROLL FOR
+000380*                 EVERY TRANSACTION UNATTENDED, FOR USE FROM A
+000390*                 JCL JOB STEP INSTEAD OF THE INTERACTIVE MENU.
+000400* 08/09/2026 RSS  ADDED POST-TAX DEDUCTIONS (HEALTH INSURANCE
+000410*                 PREMIUM, 401K PERCENT, WAGE GARNISHMENT) TO
+000420*                 CALCULATE-PAYROLL SO NET-PAY REFLECTS ALL
+000430*                 WITHHOLDINGS, NOT JUST TAX.
+000440* 08/09/2026 RSS  ADD-EMPLOYEE NOW EDITS HOURS WORKED AND HOURLY
+000450*                 RATE AS THEY ARE KEYED, RE-PROMPTING ON AN
+000460*                 OUT-OF-RANGE VALUE INSTEAD OF ACCEPTING IT.
+000470*                 BATCH TRANSACTIONS ARE EDITED THE SAME WAY AND
+000480*                 SKIPPED WITH A MESSAGE WHEN OUT OF RANGE.
+000490* 08/09/2026 RSS  ADDED YEAR-TO-DATE GROSS, TAX AND NET TOTALS TO
+000500*                 THE EMPLOYEE MASTER. CALCULATE-PAYROLL ADDS
+000510*                 EACH PERIOD'S FIGURES INTO THE RUNNING TOTALS
+000520*                 INSTEAD OF ONLY STORING THE CURRENT PERIOD.
+000530* 08/09/2026 RSS  ADDED AN AUDITLOG FILE. EVERY ADD-EMPLOYEE,
+000540*                 CALCULATE-PAYROLL AND DISPLAY-PAYROLL-REPORT
+000550*                 ACTION NOW APPENDS A TIMESTAMPED RECORD WITH
+000560*                 THE OPERATOR ID, EMPLOYEE AFFECTED, AND NET PAY
+000570*                 BEFORE AND AFTER THE ACTION.
+000580* 08/09/2026 RSS  CALCULATE-PAYROLL NOW SPLITS GROSS PAY INTO
+000590*                 STRAIGHT TIME AND OVERTIME. HOURS OVER
+000600*                 WS-STANDARD-HOURS-PER-WEEK ARE PAID AT
+000610*                 WS-OVERTIME-MULTIPLIER TIMES THE HOURLY RATE.
+000620*****************************************************************
+000630 IDENTIFICATION DIVISION.
+000640 PROGRAM-ID. EmployeePayrollSystem.
+000650 AUTHOR. R. SANTOS.
+000660 INSTALLATION. PAYROLL DATA CENTER.
+000670 DATE-WRITTEN. 01/05/2021.
+000680 DATE-COMPILED.
+000690
+000700 ENVIRONMENT DIVISION.
+000710 CONFIGURATION SECTION.
+000720
+000730 INPUT-OUTPUT SECTION.
+000740 FILE-CONTROL.
+000750     SELECT EMPLOYEE-MASTER-FILE
+000760         ASSIGN TO EMPMAST
+000770         ORGANIZATION IS INDEXED
+000780         ACCESS MODE IS DYNAMIC
+000790         RECORD KEY IS EM-EMPLOYEE-ID
+000800         FILE STATUS IS WS-EMPMAST-STATUS.
+000810
+000820     SELECT PAYROLL-REPORT-FILE
+000830         ASSIGN TO PAYRPT
+000840         ORGANIZATION IS LINE SEQUENTIAL
+000850         FILE STATUS IS WS-PAYRPT-STATUS.
+000860
+000870     SELECT TRANSACTION-FILE
+000880         ASSIGN TO TRANFILE
+000890         ORGANIZATION IS LINE SEQUENTIAL
+000900         FILE STATUS IS WS-TRANFILE-STATUS.
+000910
+000920     SELECT AUDIT-LOG-FILE
+000930         ASSIGN TO AUDITLOG
+000940         ORGANIZATION IS LINE SEQUENTIAL
+000950         FILE STATUS IS WS-AUDITLOG-STATUS.
+000960
+000970 DATA DIVISION.
+000980 FILE SECTION.
+000990 FD  EMPLOYEE-MASTER-FILE
+001000     LABEL RECORDS ARE STANDARD.
+001010 01  EMPLOYEE-MASTER-RECORD.
+001020     05  EM-EMPLOYEE-ID          PIC 9(05).
+001030     05  EM-EMPLOYEE-NAME        PIC X(30).
+001040     05  EM-HOURS-WORKED         PIC 9(03)V99.
+001050     05  EM-HOURLY-RATE          PIC 9(05)V99.
+001060     05  EM-GROSS-PAY            PIC 9(07)V99.
+001070     05  EM-TAX-RATE             PIC 9(01)V999.
+001080     05  EM-TAX-DEDUCTION        PIC 9(07)V99.
+001090     05  EM-HEALTH-DEDUCTION     PIC 9(05)V99.
+001100     05  EM-401K-DEDUCTION       PIC 9(05)V99.
+001110     05  EM-GARNISHMENT-AMT      PIC 9(05)V99.
+001120     05  EM-NET-PAY              PIC 9(07)V99.
+001130     05  EM-YTD-GROSS            PIC 9(09)V99.
+001140     05  EM-YTD-TAX              PIC 9(09)V99.
+001150     05  EM-YTD-NET              PIC 9(09)V99.
+001160     05  FILLER                  PIC X(10).
+001170
+001180 FD  PAYROLL-REPORT-FILE
+001190     LABEL RECORDS ARE STANDARD
+001200     RECORD CONTAINS 132 CHARACTERS.
+001210 01  PAYROLL-REPORT-RECORD       PIC X(132).
+001220
+001230 FD  TRANSACTION-FILE
+001240     LABEL RECORDS ARE STANDARD.
+001250 01  TRANSACTION-RECORD.
+001260     05  TRAN-EMPLOYEE-NAME      PIC X(30).
+001270     05  TRAN-HOURS-WORKED       PIC 9(03)V99.
+001280     05  TRAN-HOURLY-RATE        PIC 9(05)V99.
+001290     05  TRAN-GARNISHMENT-AMT    PIC 9(05)V99.
+001300     05  FILLER                  PIC X(32).
+001310
+001320 FD  AUDIT-LOG-FILE
+001330     LABEL RECORDS ARE STANDARD
+001340     RECORD CONTAINS 100 CHARACTERS.
+001350 01  AUDIT-LOG-RECORD            PIC X(100).
+001360
+001370 WORKING-STORAGE SECTION.
+001380 01  WS-FILE-STATUSES.
+001390     05  WS-EMPMAST-STATUS       PIC X(02) VALUE '00'.
+001400         88  WS-EMPMAST-OK             VALUE '00'.
+001410         88  WS-EMPMAST-NOT-FOUND      VALUE '23'.
+001420         88  WS-EMPMAST-DUPLICATE      VALUE '22'.
+001430         88  WS-EMPMAST-EOF            VALUE '10'.
+001440     05  WS-PAYRPT-STATUS        PIC X(02) VALUE '00'.
+001450         88  WS-PAYRPT-OK              VALUE '00'.
+001460     05  WS-TRANFILE-STATUS      PIC X(02) VALUE '00'.
+001470         88  WS-TRANFILE-OK            VALUE '00'.
+001480         88  WS-TRANFILE-EOF           VALUE '10'.
+001490     05  WS-AUDITLOG-STATUS      PIC X(02) VALUE '00'.
+001500         88  WS-AUDITLOG-OK            VALUE '00'.
+001510
+001520 01  Employee-Record.
+001530     05  Employee-Name           PIC X(30).
+001540     05  Hours-Worked            PIC 9(03)V99.
+001550     05  Hourly-Rate             PIC 9(5)V99.
+001560     05  Garnishment-Amt         PIC 9(5)V99.
+001570
+001580 01  EMPLOYEE-TABLE-AREA.
+001590     05  EMPLOYEE-TABLE OCCURS 200 TIMES INDEXED BY EMP-IDX.
+001600         10  TBL-EMPLOYEE-ID         PIC 9(05).
+001610         10  TBL-EMPLOYEE-NAME       PIC X(30).
+001620         10  TBL-HOURS-WORKED        PIC 9(03)V99.
+001630         10  TBL-HOURLY-RATE         PIC 9(05)V99.
+001640         10  TBL-GROSS-PAY           PIC 9(07)V99.
+001650         10  TBL-TAX-RATE            PIC 9(01)V999.
+001660         10  TBL-TAX-DEDUCTION       PIC 9(07)V99.
+001670         10  TBL-HEALTH-DEDUCTION    PIC 9(05)V99.
+001680         10  TBL-401K-DEDUCTION      PIC 9(05)V99.
+001690         10  TBL-GARNISHMENT-AMT     PIC 9(05)V99.
+001700         10  TBL-NET-PAY             PIC 9(07)V99.
+001710         10  TBL-YTD-GROSS           PIC 9(09)V99.
+001720         10  TBL-YTD-TAX             PIC 9(09)V99.
+001730         10  TBL-YTD-NET             PIC 9(09)V99.
+001740
+001750 77  WS-MAX-EMPLOYEES            PIC 9(03) COMP VALUE 200.
+001760
+001770*-----------------------------------------------------------------
+001780* SHOP-WIDE DEDUCTION RATES APPLIED AFTER TAX. HEALTH INSURANCE IS
+001790* A FLAT PREMIUM PER PAY PERIOD; 401K IS A PERCENT OF GROSS PAY.
+001800* WAGE GARNISHMENT IS COURT-ORDERED AND VARIES BY EMPLOYEE, SO IT
+001810* IS CARRIED ON EACH EMPLOYEE-TABLE ENTRY INSTEAD OF HERE.
+001820*-----------------------------------------------------------------
+001830 77  WS-HEALTH-PREMIUM           PIC 9(03)V99 VALUE 025.00.
+001840 77  WS-401K-PERCENT             PIC 9(01)V999 VALUE 0.050.
+001850
+001860*-----------------------------------------------------------------
+001870* CONFIGURED RANGE LIMITS FOR NEW-HIRE ENTRY EDITING. HOURS WORKED
+001880* MAY NOT EXCEED A SINGLE WEEK (168 HOURS); HOURLY RATE MUST FALL
+001890* BETWEEN THE CONFIGURED MINIMUM AND MAXIMUM PAY RATES.
+001900*-----------------------------------------------------------------
+001910 77  WS-MAX-HOURS-WORKED         PIC 9(03) VALUE 168.
+001920 77  WS-MIN-HOURLY-RATE          PIC 9(05)V99 VALUE 00007.25.
+001930 77  WS-MAX-HOURLY-RATE          PIC 9(05)V99 VALUE 00500.00.
+001940
+001950*-----------------------------------------------------------------
+001960* OVERTIME PREMIUM PAY. HOURS UP TO WS-STANDARD-HOURS-PER-WEEK ARE
+001970* PAID AT THE STRAIGHT HOURLY RATE; HOURS BEYOND THAT ARE PAID AT
+001980* THE RATE TIMES WS-OVERTIME-MULTIPLIER.
+001990*-----------------------------------------------------------------
+002000 77  WS-STANDARD-HOURS-PER-WEEK  PIC 9(03)V99 VALUE 040.00.
+002010 77  WS-OVERTIME-MULTIPLIER      PIC 9(01)V99 VALUE 1.50.
+002020
+002030 01  WS-NEW-HIRE-EDIT-SW         PIC X(01) VALUE 'Y'.
+002040     88  WS-NEW-HIRE-DATA-VALID      VALUE 'Y'.
+002050     88  WS-NEW-HIRE-DATA-INVALID    VALUE 'N'.
+002060*-----------------------------------------------------------------
+002070* GRADUATED TAX-BRACKET TABLE. EACH BRACKET IS LOW LIMIT (7.2),
+002080* HIGH LIMIT (7.2) AND WITHHOLDING RATE (1.3) FOR GROSS PAY IN
+002090* THAT RANGE. LOADED BY REDEFINES SO THE RATES ARE MAINTAINED AS
+002100* DATA, NOT CODE. EACH BRACKET'S LOW LIMIT IS THE PRIOR BRACKET'S
+002110* HIGH LIMIT PLUS 0.01 SO NO GROSS-PAY VALUE FALLS IN TWO BANDS.
+002120*-----------------------------------------------------------------
+002130 01  TAX-BRACKET-VALUES.
+002140     05  FILLER PIC X(22) VALUE '0000000000000500000100'.
+002150     05  FILLER PIC X(22) VALUE '0000500010001000000150'.
+002160     05  FILLER PIC X(22) VALUE '0001000010002000000200'.
+002170     05  FILLER PIC X(22) VALUE '0002000010003000000250'.
+002180     05  FILLER PIC X(22) VALUE '0003000019999999990300'.
+002190
+002200 01  TAX-BRACKET-TABLE REDEFINES TAX-BRACKET-VALUES.
+002210     05  TAX-BRACKET OCCURS 5 TIMES INDEXED BY TB-IDX.
+002220         10  TB-LOW-LIMIT            PIC 9(07)V99.
+002230         10  TB-HIGH-LIMIT           PIC 9(07)V99.
+002240         10  TB-RATE                 PIC 9(01)V999.
+002250
+002260 01  WS-BRACKET-FOUND-SW         PIC X(01) VALUE 'N'.
+002270     88  WS-BRACKET-FOUND            VALUE 'Y'.
+002280
+002290 01  Total-Employees             PIC 9(03) VALUE ZEROS.
+002300
+002310 01  Choice                      PIC 9(01).
+002320
+002330*-----------------------------------------------------------------
+002340* RUN-MODE CONTROL. A JCL EXEC PARM OF 'BATCH' SELECTS UNATTENDED
+002350* BATCH PROCESSING OF TRANFILE; ANY OTHER PARM (OR NONE) RUNS THE
+002360* INTERACTIVE MENU AS BEFORE.
+002370*-----------------------------------------------------------------
+002380 01  WS-PARM-DATA                PIC X(20) VALUE SPACES.
+002390 01  WS-RUN-MODE-SW              PIC X(01) VALUE 'I'.
+002400     88  WS-BATCH-MODE               VALUE 'B'.
+002410     88  WS-INTERACTIVE-MODE         VALUE 'I'.
+002420 01  WS-OPERATOR-ID              PIC X(08) VALUE SPACES.
+002430
+002440*-----------------------------------------------------------------
+002450* AUDIT TRAIL. ONE LINE-SEQUENTIAL RECORD IS APPENDED TO AUDITLOG
+002460* FOR EVERY MENU ACTION: WHEN IT HAPPENED, WHO DID IT, WHAT THE
+002470* ACTION WAS, WHICH EMPLOYEE WAS AFFECTED, AND THE EMPLOYEE'S NET
+002480* PAY BEFORE AND AFTER THE ACTION.
+002490*-----------------------------------------------------------------
+002500 01  WS-CURRENT-DATE             PIC 9(08).
+002510 01  WS-CURRENT-TIME             PIC 9(08).
+002520 01  WS-AUDIT-LINE.
+002530     05  AUD-TIMESTAMP           PIC X(15).
+002540     05  FILLER                  PIC X(01) VALUE SPACE.
+002550     05  AUD-OPERATOR-ID         PIC X(08).
+002560     05  FILLER                  PIC X(01) VALUE SPACE.
+002570     05  AUD-ACTION              PIC X(12).
+002580     05  FILLER                  PIC X(01) VALUE SPACE.
+002590     05  AUD-EMPLOYEE-ID         PIC 9(05).
+002600     05  FILLER                  PIC X(01) VALUE SPACE.
+002610     05  AUD-EMPLOYEE-NAME       PIC X(30).
+002620     05  FILLER                  PIC X(01) VALUE SPACE.
+002630     05  AUD-BEFORE-NET          PIC Z,ZZZ,ZZ9.99.
+002640     05  FILLER                  PIC X(01) VALUE SPACE.
+002650     05  AUD-AFTER-NET           PIC Z,ZZZ,ZZ9.99.
+002660
+002670*-----------------------------------------------------------------
+002680* PAYROLL REPORT PRINT LINES AND CONTROLS. WS-LINES-PER-PAGE
+002690* CAPS HOW MANY DETAIL LINES APPEAR BEFORE A NEW PAGE IS
+002700* STARTED.
+002710*-----------------------------------------------------------------
+002720 77  WS-LINES-PER-PAGE           PIC 9(02) VALUE 20.
+002730 77  WS-LINE-COUNT               PIC 9(02) COMP VALUE ZERO.
+002740 77  WS-PAGE-NO                  PIC 9(02) COMP VALUE ZERO.
+002750
+002760 01  WS-RPT-TOTALS.
+002770     05  WS-RPT-TOTAL-GROSS      PIC 9(09)V99 VALUE ZERO.
+002780     05  WS-RPT-TOTAL-TAX        PIC 9(09)V99 VALUE ZERO.
+002790     05  WS-RPT-TOTAL-NET        PIC 9(09)V99 VALUE ZERO.
+002800
+002810 01  WS-RPT-COMPANY-HDR.
+002820     05  FILLER                  PIC X(20) VALUE
+002830             'PAYROLL DATA CENTER'.
+002840     05  FILLER                  PIC X(40) VALUE
+002850             'EMPLOYEE PAYROLL REPORT'.
+002860     05  FILLER                  PIC X(06) VALUE 'PAGE: '.
+002870     05  WS-RPT-HDR-PAGE-NO      PIC Z9.
+002880     05  FILLER                  PIC X(62) VALUE SPACES.
+002890
+002900 01  WS-RPT-COLUMN-HEADING       PIC X(96) VALUE
+002910     'EMP ID  EMPLOYEE NAME                  HOURS   RATE
+002920-    '      GROSS         TAX          NET'.
+002930
+002940 01  WS-RPT-DETAIL-LINE.
+002950     05  FILLER                  PIC X(02) VALUE SPACES.
+002960     05  WS-RPT-EMP-ID           PIC ZZZZ9.
+002970     05  FILLER                  PIC X(03) VALUE SPACES.
+002980     05  WS-RPT-EMP-NAME         PIC X(30).
+002990     05  FILLER                  PIC X(02) VALUE SPACES.
+003000     05  WS-RPT-HOURS            PIC ZZZ.99.
+003010     05  FILLER                  PIC X(03) VALUE SPACES.
+003020     05  WS-RPT-RATE             PIC ZZZZZ.99.
+003030     05  FILLER                  PIC X(03) VALUE SPACES.
+003040     05  WS-RPT-GROSS            PIC Z,ZZZ,ZZ9.99.
+003050     05  FILLER                  PIC X(02) VALUE SPACES.
+003060     05  WS-RPT-TAX              PIC Z,ZZZ,ZZ9.99.
+003070     05  FILLER                  PIC X(02) VALUE SPACES.
+003080     05  WS-RPT-NET              PIC Z,ZZZ,ZZ9.99.
+003090
+003100 01  WS-RPT-TOTAL-LINE.
+003110     05  FILLER                  PIC X(35) VALUE
+003120             'GRAND TOTALS'.
+003130     05  FILLER                  PIC X(05) VALUE SPACES.
+003140     05  WS-RPT-TOT-GROSS        PIC ZZZ,ZZZ,ZZ9.99.
+003150     05  FILLER                  PIC X(02) VALUE SPACES.
+003160     05  WS-RPT-TOT-TAX          PIC ZZZ,ZZZ,ZZ9.99.
+003170     05  FILLER                  PIC X(02) VALUE SPACES.
+003180     05  WS-RPT-TOT-NET          PIC ZZZ,ZZZ,ZZ9.99.
+003190
+003200*-----------------------------------------------------------------
+003210* PARM AREA PASSED IN FROM THE JCL EXEC STATEMENT. THE OPERATING
+003220* SYSTEM PLACES A HALFWORD PARM LENGTH AHEAD OF THE PARM TEXT
+003230* ITSELF; 0100-DETERMINE-RUN-MODE USES THE LENGTH SO ONLY THE
+003240* TEXT ACTUALLY SUPPLIED ON THE EXEC STATEMENT IS EXAMINED.
+003250*-----------------------------------------------------------------
+003260 LINKAGE SECTION.
+003270 01  LS-PARM-AREA.
+003280     05  LS-PARM-LENGTH          PIC S9(04) COMP.
+003290     05  LS-PARM-TEXT            PIC X(20).
+003300
+003310 PROCEDURE DIVISION USING LS-PARM-AREA.
+003320
+003330 Main-Program.
+003340     PERFORM 1000-OPEN-EMPLOYEE-MASTER
+003350     PERFORM 0100-DETERMINE-RUN-MODE
+003360     PERFORM 0150-ESTABLISH-OPERATOR-ID
+003370     PERFORM 1060-OPEN-AUDIT-LOG
+003380     IF WS-BATCH-MODE
+003390         PERFORM 5000-BATCH-PROCESSING THRU 5000-EXIT
+003400     ELSE
+003410         PERFORM Until-Exit-Loop
+003420     END-IF
+003430     PERFORM 9000-CLOSE-EMPLOYEE-MASTER
+003440     PERFORM 9010-CLOSE-AUDIT-LOG
+003450     STOP RUN.
+003460
+003470*-----------------------------------------------------------------
+003480* A JCL EXEC PARM OF 'BATCH' DRIVES UNATTENDED PROCESSING OF
+003490* TRANFILE INSTEAD OF THE INTERACTIVE MENU. ANY OTHER PARM, OR
+003500* NO PARM AT ALL, LEAVES THE PROGRAM IN INTERACTIVE MODE.
+003510*-----------------------------------------------------------------
+003520 0100-DETERMINE-RUN-MODE.
+003530     MOVE SPACES TO WS-PARM-DATA
+003540     IF LS-PARM-LENGTH > ZERO
+003550         MOVE LS-PARM-TEXT(1:LS-PARM-LENGTH) TO WS-PARM-DATA
+003560     END-IF
+003570     IF WS-PARM-DATA(1:5) = 'BATCH'
+003580         SET WS-BATCH-MODE TO TRUE
+003590     ELSE
+003600         SET WS-INTERACTIVE-MODE TO TRUE
+003610     END-IF.
+003620
+003630*-----------------------------------------------------------------
+003640* THE OPERATOR ID IS RECORDED ON EVERY AUDIT LOG ENTRY. AN
+003650* INTERACTIVE OPERATOR KEYS ONE IN AT STARTUP; A BATCH RUN HAS NO
+003660* OPERATOR PRESENT, SO IT IS IDENTIFIED AS THE BATCH RUN ITSELF.
+003670*-----------------------------------------------------------------
+003680 0150-ESTABLISH-OPERATOR-ID.
+003690     IF WS-BATCH-MODE
+003700         MOVE "BATCH"  TO WS-OPERATOR-ID
+003710     ELSE
+003720         DISPLAY "Enter Operator ID: "
+003730         ACCEPT WS-OPERATOR-ID
+003740     END-IF.
+003750
+003760*-----------------------------------------------------------------
+003770* OPEN THE MASTER FILE FOR THE DURATION OF THE RUN AND LOAD EACH
+003780* RECORD ON FILE INTO ITS OWN EMPLOYEE-TABLE SLOT SO TOTAL-
+003790* EMPLOYEES AND THE TABLE REFLECT WHAT WAS PERSISTED ON A PRIOR
+003800* RUN.
+003810*-----------------------------------------------------------------
+003820 1000-OPEN-EMPLOYEE-MASTER.
+003830     OPEN I-O EMPLOYEE-MASTER-FILE
+003840     IF NOT WS-EMPMAST-OK
+003850         CLOSE EMPLOYEE-MASTER-FILE
+003860         OPEN OUTPUT EMPLOYEE-MASTER-FILE
+003870         CLOSE EMPLOYEE-MASTER-FILE
+003880         OPEN I-O EMPLOYEE-MASTER-FILE
+003890     END-IF
+003900     MOVE ZEROS TO Total-Employees
+003910     PERFORM 1100-LOAD-EMPLOYEE-TABLE THRU 1100-EXIT.
+003920
+003930 1100-LOAD-EMPLOYEE-TABLE.
+003940     MOVE LOW-VALUES TO EM-EMPLOYEE-ID
+003950     START EMPLOYEE-MASTER-FILE KEY IS GREATER THAN EM-EMPLOYEE-ID
+003960         INVALID KEY
+003970             GO TO 1100-EXIT
+003980     END-START.
+003990 1100-LOAD-LOOP.
+004000     READ EMPLOYEE-MASTER-FILE NEXT RECORD
+004010         AT END
+004020             SET WS-EMPMAST-EOF TO TRUE
+004030     END-READ
+004040     IF WS-EMPMAST-EOF
+004050         GO TO 1100-EXIT
+004060     END-IF
+004070     ADD 1 TO Total-Employees
+004080     SET EMP-IDX TO Total-Employees
+004090     MOVE EM-EMPLOYEE-ID     TO TBL-EMPLOYEE-ID(EMP-IDX)
+004100     MOVE EM-EMPLOYEE-NAME   TO TBL-EMPLOYEE-NAME(EMP-IDX)
+004110     MOVE EM-HOURS-WORKED    TO TBL-HOURS-WORKED(EMP-IDX)
+004120     MOVE EM-HOURLY-RATE     TO TBL-HOURLY-RATE(EMP-IDX)
+004130     MOVE EM-GROSS-PAY       TO TBL-GROSS-PAY(EMP-IDX)
+004140     MOVE EM-TAX-RATE        TO TBL-TAX-RATE(EMP-IDX)
+004150     MOVE EM-TAX-DEDUCTION   TO TBL-TAX-DEDUCTION(EMP-IDX)
+004160     MOVE EM-HEALTH-DEDUCTION TO TBL-HEALTH-DEDUCTION(EMP-IDX)
+004170     MOVE EM-401K-DEDUCTION  TO TBL-401K-DEDUCTION(EMP-IDX)
+004180     MOVE EM-GARNISHMENT-AMT TO TBL-GARNISHMENT-AMT(EMP-IDX)
+004190     MOVE EM-NET-PAY         TO TBL-NET-PAY(EMP-IDX)
+004200     MOVE EM-YTD-GROSS       TO TBL-YTD-GROSS(EMP-IDX)
+004210     MOVE EM-YTD-TAX         TO TBL-YTD-TAX(EMP-IDX)
+004220     MOVE EM-YTD-NET         TO TBL-YTD-NET(EMP-IDX)
+004230     GO TO 1100-LOAD-LOOP.
+004240 1100-EXIT.
+004250     EXIT.
+004260
+004270*-----------------------------------------------------------------
+004280* OPEN THE AUDIT LOG FOR THIS RUN. EACH RUN APPENDS TO WHATEVER IS
+004290* ALREADY ON AUDITLOG; IF THE FILE DOES NOT YET EXIST IT IS
+004300* CREATED, THE SAME FALLBACK USED FOR THE EMPLOYEE MASTER.
+004310*-----------------------------------------------------------------
+004320 1060-OPEN-AUDIT-LOG.
+004330     OPEN EXTEND AUDIT-LOG-FILE
+004340     IF NOT WS-AUDITLOG-OK
+004350         OPEN OUTPUT AUDIT-LOG-FILE
+004360     END-IF.
+004370
+004380 9000-CLOSE-EMPLOYEE-MASTER.
+004390     CLOSE EMPLOYEE-MASTER-FILE.
+004400
+004410 9010-CLOSE-AUDIT-LOG.
+004420     CLOSE AUDIT-LOG-FILE.
+004430
+004440 Until-Exit-Loop.
+004450     PERFORM Menu-Prompt-And-Process
+004460         THRU Menu-Prompt-And-Process-Exit
+004470         UNTIL Choice = 4.
+004480
+004490*-----------------------------------------------------------------
+004500* DISPLAY THE MENU, ACCEPT ONE CHOICE, AND DISPATCH IT. CHOICE OF
+004510* 4 ENDS THE LOOP IN Until-Exit-Loop ABOVE.
+004520*-----------------------------------------------------------------
+004530 Menu-Prompt-And-Process.
+004540     DISPLAY "Employee Payroll System"
+004550     DISPLAY "Enter 1 to Add Employee, 2 to Calculate Payroll,"
+004560     DISPLAY "3 to Display Payroll Report, or 4 to Exit: ".
+004570     ACCEPT Choice
+004580
+004590     EVALUATE Choice
+004600         WHEN 1
+004610             PERFORM Add-Employee THRU Add-Employee-Exit
+004620         WHEN 2
+004630             PERFORM Calculate-Payroll
+004640         WHEN 3
+004650             PERFORM Display-Payroll-Report
+004660         WHEN 4
+004670             CONTINUE
+004680         WHEN OTHER
+004690             DISPLAY "Invalid choice. Please enter 1-4."
+004700     END-EVALUATE.
+004710 Menu-Prompt-And-Process-Exit.
+004720     EXIT.
+004730
+004740 Add-Employee.
+004750     IF Total-Employees NOT LESS THAN WS-MAX-EMPLOYEES
+004760         DISPLAY "Employee table is full. Cannot add employee."
+004770         GO TO Add-Employee-Exit
+004780     END-IF
+004790
+004800     DISPLAY "Enter Employee Name (up to 30 characters): ".
+004810     ACCEPT Employee-Name
+004820     PERFORM 1410-GET-HOURS-WORKED THRU 1410-EXIT
+004830     PERFORM 1420-GET-HOURLY-RATE THRU 1420-EXIT
+004840     DISPLAY "Enter Wage Garnishment Amount (0 if none): ".
+004850     ACCEPT Garnishment-Amt
+004860
+004870     PERFORM 1400-ADD-EMPLOYEE-CORE
+004880     DISPLAY "Employee added successfully.".
+004890 Add-Employee-Exit.
+004900     EXIT.
+004910
+004920*-----------------------------------------------------------------
+004930* PROMPTS FOR HOURS WORKED AND RE-PROMPTS UNTIL A VALUE IN THE
+004940* RANGE 0 THROUGH WS-MAX-HOURS-WORKED IS ENTERED.
+004950*-----------------------------------------------------------------
+004960 1410-GET-HOURS-WORKED.
+004970     DISPLAY "Enter Hours Worked (0-168): ".
+004980     ACCEPT Hours-Worked
+004990     IF Hours-Worked > WS-MAX-HOURS-WORKED
+005000         DISPLAY "Hours Worked must be between 0 and 168."
+005010         GO TO 1410-GET-HOURS-WORKED
+005020     END-IF.
+005030 1410-EXIT.
+005040     EXIT.
+005050
+005060*-----------------------------------------------------------------
+005070* PROMPTS FOR HOURLY RATE AND RE-PROMPTS UNTIL A VALUE WITHIN THE
+005080* CONFIGURED MINIMUM AND MAXIMUM PAY RATES IS ENTERED.
+005090*-----------------------------------------------------------------
+005100 1420-GET-HOURLY-RATE.
+005110     DISPLAY "Enter Hourly Rate (e.g., 15.50): ".
+005120     ACCEPT Hourly-Rate
+005130     IF Hourly-Rate < WS-MIN-HOURLY-RATE OR
+005140        Hourly-Rate > WS-MAX-HOURLY-RATE
+005150         DISPLAY "Hourly Rate must be between 7.25 and 500.00."
+005160         GO TO 1420-GET-HOURLY-RATE
+005170     END-IF.
+005180 1420-EXIT.
+005190     EXIT.
+005200
+005210*-----------------------------------------------------------------
+005220* VALIDATES HOURS WORKED AND HOURLY RATE FOR A BATCH TRANSACTION.
+005230* INTERACTIVE ENTRY IS EDITED FIELD-BY-FIELD AS IT IS KEYED (SEE
+005240* 1410-GET-HOURS-WORKED / 1420-GET-HOURLY-RATE); BATCH INPUT HAS
+005250* NO OPERATOR TO RE-PROMPT, SO OUT-OF-RANGE TRANSACTIONS ARE
+005260* FLAGGED INVALID AND SKIPPED BY THE CALLER INSTEAD.
+005270*-----------------------------------------------------------------
+005280 1430-VALIDATE-TRAN-HOURS-RATE.
+005290     SET WS-NEW-HIRE-DATA-VALID TO TRUE
+005300     IF Hours-Worked > WS-MAX-HOURS-WORKED
+005310         SET WS-NEW-HIRE-DATA-INVALID TO TRUE
+005320     END-IF
+005330     IF Hourly-Rate < WS-MIN-HOURLY-RATE OR
+005340        Hourly-Rate > WS-MAX-HOURLY-RATE
+005350         SET WS-NEW-HIRE-DATA-INVALID TO TRUE
+005360     END-IF.
+005370 1430-EXIT.
+005380     EXIT.
+005390
+005400*-----------------------------------------------------------------
+005410* COMMON NEW-HIRE LOGIC SHARED BY THE INTERACTIVE ADD-EMPLOYEE
+005420* SCREEN AND BATCH TRANSACTION PROCESSING. EMPLOYEE-NAME, HOURS-
+005430* WORKED AND HOURLY-RATE MUST ALREADY BE POPULATED BY THE CALLER.
+005440*-----------------------------------------------------------------
+005450 1400-ADD-EMPLOYEE-CORE.
+005460     ADD 1 TO Total-Employees
+005470     SET EMP-IDX TO Total-Employees
+005480     MOVE Total-Employees      TO TBL-EMPLOYEE-ID(EMP-IDX)
+005490     MOVE Employee-Name        TO TBL-EMPLOYEE-NAME(EMP-IDX)
+005500     MOVE Hours-Worked         TO TBL-HOURS-WORKED(EMP-IDX)
+005510     MOVE Hourly-Rate          TO TBL-HOURLY-RATE(EMP-IDX)
+005520     MOVE Garnishment-Amt      TO TBL-GARNISHMENT-AMT(EMP-IDX)
+005530     MOVE ZEROS                TO TBL-GROSS-PAY(EMP-IDX)
+005540                                  TBL-TAX-RATE(EMP-IDX)
+005550                                  TBL-TAX-DEDUCTION(EMP-IDX)
+005560                                  TBL-HEALTH-DEDUCTION(EMP-IDX)
+005570                                  TBL-401K-DEDUCTION(EMP-IDX)
+005580                                  TBL-NET-PAY(EMP-IDX)
+005590                                  TBL-YTD-GROSS(EMP-IDX)
+005600                                  TBL-YTD-TAX(EMP-IDX)
+005610                                  TBL-YTD-NET(EMP-IDX)
+005620     PERFORM 1500-SAVE-EMPLOYEE-TO-MASTER
+005630     MOVE "ADD-EMPLOYEE"       TO AUD-ACTION
+005640     MOVE TBL-EMPLOYEE-ID(EMP-IDX)   TO AUD-EMPLOYEE-ID
+005650     MOVE TBL-EMPLOYEE-NAME(EMP-IDX) TO AUD-EMPLOYEE-NAME
+005660     MOVE ZEROS                 TO AUD-BEFORE-NET
+005670     MOVE TBL-NET-PAY(EMP-IDX)  TO AUD-AFTER-NET
+005680     PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT.
+005690
+005700 1500-SAVE-EMPLOYEE-TO-MASTER.
+005710     MOVE TBL-EMPLOYEE-ID(EMP-IDX)      TO EM-EMPLOYEE-ID
+005720     MOVE TBL-EMPLOYEE-NAME(EMP-IDX)    TO EM-EMPLOYEE-NAME
+005730     MOVE TBL-HOURS-WORKED(EMP-IDX)     TO EM-HOURS-WORKED
+005740     MOVE TBL-HOURLY-RATE(EMP-IDX)      TO EM-HOURLY-RATE
+005750     MOVE TBL-GROSS-PAY(EMP-IDX)        TO EM-GROSS-PAY
+005760     MOVE TBL-TAX-RATE(EMP-IDX)         TO EM-TAX-RATE
+005770     MOVE TBL-TAX-DEDUCTION(EMP-IDX)    TO EM-TAX-DEDUCTION
+005780     MOVE TBL-HEALTH-DEDUCTION(EMP-IDX) TO EM-HEALTH-DEDUCTION
+005790     MOVE TBL-401K-DEDUCTION(EMP-IDX)   TO EM-401K-DEDUCTION
+005800     MOVE TBL-GARNISHMENT-AMT(EMP-IDX)  TO EM-GARNISHMENT-AMT
+005810     MOVE TBL-NET-PAY(EMP-IDX)          TO EM-NET-PAY
+005820     MOVE TBL-YTD-GROSS(EMP-IDX)        TO EM-YTD-GROSS
+005830     MOVE TBL-YTD-TAX(EMP-IDX)          TO EM-YTD-TAX
+005840     MOVE TBL-YTD-NET(EMP-IDX)          TO EM-YTD-NET
+005850     WRITE EMPLOYEE-MASTER-RECORD
+005860         INVALID KEY
+005870             IF WS-EMPMAST-DUPLICATE
+005880                 REWRITE EMPLOYEE-MASTER-RECORD
+005890                     INVALID KEY
+005900                         IF WS-EMPMAST-NOT-FOUND
+005910                             DISPLAY "Employee record not found "
+005920                                 "for rewrite: " EM-EMPLOYEE-ID
+005930                         ELSE
+005940                             DISPLAY "Unable to save employee to "
+005950                                 "master, status "
+005960                                 WS-EMPMAST-STATUS
+005970                         END-IF
+005980                 END-REWRITE
+005990             ELSE
+006000                 DISPLAY "Unable to save employee to master, "
+006010                     "status " WS-EMPMAST-STATUS
+006020             END-IF
+006030     END-WRITE.
+006040
+006050*-----------------------------------------------------------------
+006060* SPLIT GROSS PAY INTO STRAIGHT TIME AND OVERTIME. HOURS THROUGH
+006070* WS-STANDARD-HOURS-PER-WEEK ARE PAID AT THE STRAIGHT RATE; ANY
+006080* HOURS BEYOND THAT ARE PAID AT WS-OVERTIME-MULTIPLIER TIMES THE
+006090* RATE.
+006100*-----------------------------------------------------------------
+006110 1900-COMPUTE-GROSS-PAY.
+006120     IF TBL-HOURS-WORKED(EMP-IDX) > WS-STANDARD-HOURS-PER-WEEK
+006130         COMPUTE TBL-GROSS-PAY(EMP-IDX) =
+006140             WS-STANDARD-HOURS-PER-WEEK * TBL-HOURLY-RATE(EMP-IDX)
+006150             + (TBL-HOURS-WORKED(EMP-IDX) -
+006160                WS-STANDARD-HOURS-PER-WEEK)
+006170                * TBL-HOURLY-RATE(EMP-IDX)
+006180                * WS-OVERTIME-MULTIPLIER
+006190     ELSE
+006200         COMPUTE TBL-GROSS-PAY(EMP-IDX) =
+006210             TBL-HOURS-WORKED(EMP-IDX) * TBL-HOURLY-RATE(EMP-IDX)
+006220     END-IF.
+006230 1900-EXIT.
+006240     EXIT.
+006250
+006260 Calculate-Payroll.
+006270     IF Total-Employees = 0
+006280         DISPLAY "No employees added yet."
+006290     ELSE
+006300         PERFORM Calculate-Payroll-Loop THRU
+006310             Calculate-Payroll-Loop-Exit
+006320             VARYING EMP-IDX FROM 1 BY 1
+006330             UNTIL EMP-IDX > Total-Employees
+006340         DISPLAY "Payroll calculation complete."
+006350     END-IF.
+006360
+006370 Calculate-Payroll-Loop.
+006380     MOVE TBL-NET-PAY(EMP-IDX) TO AUD-BEFORE-NET
+006390     PERFORM 1900-COMPUTE-GROSS-PAY THRU 1900-EXIT
+006400     PERFORM 2000-LOOKUP-TAX-BRACKET
+006410     COMPUTE TBL-TAX-DEDUCTION(EMP-IDX) =
+006420         TBL-GROSS-PAY(EMP-IDX) * TBL-TAX-RATE(EMP-IDX)
+006430     MOVE WS-HEALTH-PREMIUM TO TBL-HEALTH-DEDUCTION(EMP-IDX)
+006440     COMPUTE TBL-401K-DEDUCTION(EMP-IDX) =
+006450         TBL-GROSS-PAY(EMP-IDX) * WS-401K-PERCENT
+006460     COMPUTE TBL-NET-PAY(EMP-IDX) =
+006470         TBL-GROSS-PAY(EMP-IDX) - TBL-TAX-DEDUCTION(EMP-IDX)
+006480         - TBL-HEALTH-DEDUCTION(EMP-IDX)
+006490         - TBL-401K-DEDUCTION(EMP-IDX)
+006500         - TBL-GARNISHMENT-AMT(EMP-IDX)
+006510     ADD TBL-GROSS-PAY(EMP-IDX)      TO TBL-YTD-GROSS(EMP-IDX)
+006520     ADD TBL-TAX-DEDUCTION(EMP-IDX)  TO TBL-YTD-TAX(EMP-IDX)
+006530     ADD TBL-NET-PAY(EMP-IDX)        TO TBL-YTD-NET(EMP-IDX)
+006540     PERFORM 1500-SAVE-EMPLOYEE-TO-MASTER
+006550     MOVE "CALC-PAYROLL"        TO AUD-ACTION
+006560     MOVE TBL-EMPLOYEE-ID(EMP-IDX)   TO AUD-EMPLOYEE-ID
+006570     MOVE TBL-EMPLOYEE-NAME(EMP-IDX) TO AUD-EMPLOYEE-NAME
+006580     MOVE TBL-NET-PAY(EMP-IDX)  TO AUD-AFTER-NET
+006590     PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT.
+006600 Calculate-Payroll-Loop-Exit.
+006610     EXIT.
+006620
+006630*-----------------------------------------------------------------
+006640* LOOK UP THE GRADUATED TAX BRACKET THAT THIS EMPLOYEE'S GROSS
+006650* PAY FALLS INTO AND STORE THE APPLICABLE RATE IN TBL-TAX-RATE.
+006660* IF GROSS PAY SOMEHOW FALLS OUTSIDE EVERY BRACKET THE TOP
+006670* BRACKET RATE IS USED AS A SAFE DEFAULT.
+006680*-----------------------------------------------------------------
+006690 2000-LOOKUP-TAX-BRACKET.
+006700     MOVE 'N' TO WS-BRACKET-FOUND-SW
+006710     MOVE TB-RATE(5) TO TBL-TAX-RATE(EMP-IDX)
+006720     PERFORM 2010-FIND-BRACKET THRU 2010-EXIT
+006730         VARYING TB-IDX FROM 1 BY 1
+006740         UNTIL TB-IDX > 5 OR WS-BRACKET-FOUND.
+006750
+006760 2010-FIND-BRACKET.
+006770     IF TBL-GROSS-PAY(EMP-IDX) NOT LESS THAN TB-LOW-LIMIT(TB-IDX)
+006780        AND TBL-GROSS-PAY(EMP-IDX) NOT GREATER THAN
+006790                                        TB-HIGH-LIMIT(TB-IDX)
+006800         MOVE TB-RATE(TB-IDX) TO TBL-TAX-RATE(EMP-IDX)
+006810         MOVE 'Y' TO WS-BRACKET-FOUND-SW
+006820     END-IF.
+006830 2010-EXIT.
+006840     EXIT.
+006850
+006860 Display-Payroll-Report.
+006870     IF Total-Employees = 0
+006880         DISPLAY "No employees added yet."
+006890     ELSE
+006900         PERFORM 3000-PRINT-PAYROLL-REPORT THRU 3000-EXIT
+006910         MOVE "DISPLAY-RPT"     TO AUD-ACTION
+006920         MOVE ZEROS             TO AUD-EMPLOYEE-ID
+006930         MOVE "ALL EMPLOYEES"   TO AUD-EMPLOYEE-NAME
+006940         MOVE ZEROS             TO AUD-BEFORE-NET AUD-AFTER-NET
+006950         PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+006960     END-IF.
+006970
+006980*-----------------------------------------------------------------
+006990* WRITE A PRINT-READY, PAGINATED PAYROLL REPORT TO PAYRPT WITH A
+007000* COMPANY HEADER, COLUMN HEADINGS, ONE DETAIL LINE PER EMPLOYEE,
+007010* A NEW PAGE EVERY WS-LINES-PER-PAGE EMPLOYEES, AND A GRAND
+007020* TOTAL LINE AT THE END.
+007030*-----------------------------------------------------------------
+007040 3000-PRINT-PAYROLL-REPORT.
+007050     OPEN OUTPUT PAYROLL-REPORT-FILE
+007060     IF NOT WS-PAYRPT-OK
+007070         DISPLAY "Unable to open payroll report file, status "
+007080             WS-PAYRPT-STATUS
+007090         GO TO 3000-EXIT
+007100     END-IF
+007110     MOVE ZEROS TO WS-PAGE-NO
+007120     MOVE ZEROS TO WS-RPT-TOTAL-GROSS WS-RPT-TOTAL-TAX
+007130                   WS-RPT-TOTAL-NET
+007140     PERFORM 3100-WRITE-PAGE-HEADINGS
+007150     PERFORM 3200-PRINT-DETAIL-LINE THRU 3200-EXIT
+007160         VARYING EMP-IDX FROM 1 BY 1
+007170         UNTIL EMP-IDX > Total-Employees
+007180     PERFORM 3300-WRITE-TOTAL-LINE
+007190     CLOSE PAYROLL-REPORT-FILE
+007200     DISPLAY "Payroll report written to PAYRPT.".
+007210 3000-EXIT.
+007220     EXIT.
+007230
+007240 3100-WRITE-PAGE-HEADINGS.
+007250     ADD 1 TO WS-PAGE-NO
+007260     MOVE WS-PAGE-NO TO WS-RPT-HDR-PAGE-NO
+007270     MOVE WS-RPT-COMPANY-HDR TO PAYROLL-REPORT-RECORD
+007280     WRITE PAYROLL-REPORT-RECORD
+007290     IF NOT WS-PAYRPT-OK
+007300         DISPLAY "Unable to write payroll report record, "
+007310             "status " WS-PAYRPT-STATUS
+007320     END-IF
+007330     MOVE SPACES TO PAYROLL-REPORT-RECORD
+007340     WRITE PAYROLL-REPORT-RECORD
+007350     IF NOT WS-PAYRPT-OK
+007360         DISPLAY "Unable to write payroll report record, "
+007370             "status " WS-PAYRPT-STATUS
+007380     END-IF
+007390     MOVE WS-RPT-COLUMN-HEADING TO PAYROLL-REPORT-RECORD
+007400     WRITE PAYROLL-REPORT-RECORD
+007410     IF NOT WS-PAYRPT-OK
+007420         DISPLAY "Unable to write payroll report record, "
+007430             "status " WS-PAYRPT-STATUS
+007440     END-IF
+007450     MOVE ZEROS TO WS-LINE-COUNT.
+007460
+007470 3200-PRINT-DETAIL-LINE.
+007480     IF WS-LINE-COUNT NOT LESS THAN WS-LINES-PER-PAGE
+007490         PERFORM 3100-WRITE-PAGE-HEADINGS
+007500     END-IF
+007510     MOVE TBL-EMPLOYEE-ID(EMP-IDX)   TO WS-RPT-EMP-ID
+007520     MOVE TBL-EMPLOYEE-NAME(EMP-IDX) TO WS-RPT-EMP-NAME
+007530     MOVE TBL-HOURS-WORKED(EMP-IDX)  TO WS-RPT-HOURS
+007540     MOVE TBL-HOURLY-RATE(EMP-IDX)   TO WS-RPT-RATE
+007550     MOVE TBL-GROSS-PAY(EMP-IDX)     TO WS-RPT-GROSS
+007560     MOVE TBL-TAX-DEDUCTION(EMP-IDX) TO WS-RPT-TAX
+007570     MOVE TBL-NET-PAY(EMP-IDX)       TO WS-RPT-NET
+007580     MOVE WS-RPT-DETAIL-LINE TO PAYROLL-REPORT-RECORD
+007590     WRITE PAYROLL-REPORT-RECORD
+007600     IF NOT WS-PAYRPT-OK
+007610         DISPLAY "Unable to write payroll report record, "
+007620             "status " WS-PAYRPT-STATUS
+007630     END-IF
+007640     ADD 1 TO WS-LINE-COUNT
+007650     ADD TBL-GROSS-PAY(EMP-IDX)     TO WS-RPT-TOTAL-GROSS
+007660     ADD TBL-TAX-DEDUCTION(EMP-IDX) TO WS-RPT-TOTAL-TAX
+007670     ADD TBL-NET-PAY(EMP-IDX)       TO WS-RPT-TOTAL-NET.
+007680 3200-EXIT.
+007690     EXIT.
+007700
+007710 3300-WRITE-TOTAL-LINE.
+007720     MOVE SPACES TO PAYROLL-REPORT-RECORD
+007730     WRITE PAYROLL-REPORT-RECORD
+007740     IF NOT WS-PAYRPT-OK
+007750         DISPLAY "Unable to write payroll report record, "
+007760             "status " WS-PAYRPT-STATUS
+007770     END-IF
+007780     MOVE WS-RPT-TOTAL-GROSS TO WS-RPT-TOT-GROSS
+007790     MOVE WS-RPT-TOTAL-TAX   TO WS-RPT-TOT-TAX
+007800     MOVE WS-RPT-TOTAL-NET   TO WS-RPT-TOT-NET
+007810     MOVE WS-RPT-TOTAL-LINE TO PAYROLL-REPORT-RECORD
+007820     WRITE PAYROLL-REPORT-RECORD
+007830     IF NOT WS-PAYRPT-OK
+007840         DISPLAY "Unable to write payroll report record, "
+007850             "status " WS-PAYRPT-STATUS
+007860     END-IF.
+007870
+007880*-----------------------------------------------------------------
+007890* UNATTENDED BATCH PROCESSING. READS EVERY TRANSACTION ON
+007900* TRANFILE, ADDS EACH AS A NEW EMPLOYEE, THEN RUNS PAYROLL AND
+007910* PRINTS THE REPORT. DRIVEN BY A JCL STEP PASSING PARM='BATCH'.
+007920*-----------------------------------------------------------------
+007930 5000-BATCH-PROCESSING.
+007940     OPEN INPUT TRANSACTION-FILE
+007950     IF NOT WS-TRANFILE-OK
+007960         DISPLAY "Unable to open transaction file."
+007970         GO TO 5000-EXIT
+007980     END-IF
+007990     PERFORM 5050-READ-TRANSACTION THRU 5050-EXIT
+008000     PERFORM 5100-PROCESS-TRANSACTION THRU 5100-EXIT
+008010         UNTIL WS-TRANFILE-EOF
+008020     CLOSE TRANSACTION-FILE
+008030     PERFORM Calculate-Payroll
+008040     PERFORM Display-Payroll-Report
+008050     DISPLAY "Batch payroll run complete.".
+008060 5000-EXIT.
+008070     EXIT.
+008080
+008090 5050-READ-TRANSACTION.
+008100     READ TRANSACTION-FILE
+008110         AT END
+008120             SET WS-TRANFILE-EOF TO TRUE
+008130     END-READ.
+008140 5050-EXIT.
+008150     EXIT.
+008160
+008170 5100-PROCESS-TRANSACTION.
+008180     PERFORM 5110-ADD-EMPLOYEE-FROM-TRAN THRU 5110-EXIT
+008190     PERFORM 5050-READ-TRANSACTION THRU 5050-EXIT.
+008200 5100-EXIT.
+008210     EXIT.
+008220
+008230*-----------------------------------------------------------------
+008240* ADD ONE EMPLOYEE FROM A TRANFILE TRANSACTION RECORD, REUSING THE
+008250* SAME NEW-HIRE LOGIC AS THE INTERACTIVE ADD-EMPLOYEE SCREEN.
+008260*-----------------------------------------------------------------
+008270 5110-ADD-EMPLOYEE-FROM-TRAN.
+008280     IF Total-Employees NOT LESS THAN WS-MAX-EMPLOYEES
+008290         DISPLAY "Employee table is full. Transaction skipped."
+008300         GO TO 5110-EXIT
+008310     END-IF
+008320     MOVE TRAN-EMPLOYEE-NAME TO Employee-Name
+008330     MOVE TRAN-HOURS-WORKED  TO Hours-Worked
+008340     MOVE TRAN-HOURLY-RATE   TO Hourly-Rate
+008350     MOVE TRAN-GARNISHMENT-AMT TO Garnishment-Amt
+008360     PERFORM 1430-VALIDATE-TRAN-HOURS-RATE THRU 1430-EXIT
+008370     IF WS-NEW-HIRE-DATA-INVALID
+008380         DISPLAY "Hours Worked or Hourly Rate out of range. "
+008390             "Transaction skipped for " Employee-Name
+008400         GO TO 5110-EXIT
+008410     END-IF
+008420     PERFORM 1400-ADD-EMPLOYEE-CORE.
+008430 5110-EXIT.
+008440     EXIT.
+008450
+008460*-----------------------------------------------------------------
+008470* BUILD AND APPEND ONE AUDIT LOG RECORD. THE CALLER MOVES
+008480* AUD-ACTION, AUD-EMPLOYEE-ID, AUD-EMPLOYEE-NAME, AUD-BEFORE-NET
+008490* AND AUD-AFTER-NET BEFORE PERFORMING THIS PARAGRAPH.
+008500*-----------------------------------------------------------------
+008510 8000-WRITE-AUDIT-RECORD.
+008520     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+008530     ACCEPT WS-CURRENT-TIME FROM TIME
+008540     STRING WS-CURRENT-DATE    DELIMITED BY SIZE
+008550            "-"                DELIMITED BY SIZE
+008560            WS-CURRENT-TIME(1:6) DELIMITED BY SIZE
+008570         INTO AUD-TIMESTAMP
+008580     MOVE WS-OPERATOR-ID     TO AUD-OPERATOR-ID
+008590     MOVE WS-AUDIT-LINE      TO AUDIT-LOG-RECORD
+008600     WRITE AUDIT-LOG-RECORD.
+008610 8000-EXIT.
+008620     EXIT.
+008630
+008640 END PROGRAM EmployeePayrollSystem.
