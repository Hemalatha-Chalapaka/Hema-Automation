@@ -0,0 +1,70 @@
+//PAYBATCH JOB (ACCTNO),'PAYROLL BATCH RUN',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* EMPMAST IS ORGANIZATION IS INDEXED WITH A RECORD KEY, I.E. A
+//* VSAM KSDS -- NOT A QSAM DATA SET -- SO IT CANNOT BE ALLOCATED
+//* BY A DD'S SPACE=/DCB= PARAMETERS. THE CLUSTER MUST ALREADY BE
+//* DEFINED BEFORE PAYSTEP RUNS. DEFMAST DEFINES IT IF IT DOES NOT
+//* YET EXIST; IDCAMS RETURNS A DUPLICATE-NAME CONDITION CODE ON A
+//* RUN WHERE IT ALREADY EXISTS, WHICH IS EXPECTED AND DOES NOT
+//* STOP PAYSTEP FROM RUNNING NEXT.
+//*-------------------------------------------------------------*
+//DEFMAST  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PAYROLL.PROD.EMPMAST)  -
+         INDEXED                              -
+         RECORDSIZE(142 142)                  -
+         KEYS(5 0)                            -
+         TRACKS(10 10)                        -
+         FREESPACE(10 10))                    -
+         DATA  (NAME(PAYROLL.PROD.EMPMAST.DATA))   -
+         INDEX (NAME(PAYROLL.PROD.EMPMAST.INDEX))
+/*
+//*-------------------------------------------------------------*
+//* RUNS THE EMPLOYEE PAYROLL SYSTEM IN BATCH MODE. PROGRAM
+//* EmployeePayrollSystem IS LINK-EDITED AND CATALOGED IN
+//* PAYROLL.PROD.LOADLIB UNDER THE MEMBER NAME EMPPAY (THE
+//* PROGRAM-ID RUNS TO 21 CHARACTERS, TOO LONG FOR A LOAD
+//* MODULE NAME, SO THE LINK-EDIT STEP NAMES THE MODULE EMPPAY).
+//* EMPPAY IS INVOKED WITH PARM='BATCH' SO IT READS EVERY
+//* TRANSACTION ON TRANFILE, ADDS EACH AS A NEW EMPLOYEE,
+//* CALCULATES PAYROLL, AND PRINTS THE PAYROLL REPORT UNATTENDED.
+//*-------------------------------------------------------------*
+//PAYSTEP  EXEC PGM=EMPPAY,PARM='BATCH'
+//STEPLIB  DD   DSN=PAYROLL.PROD.LOADLIB,DISP=SHR
+//*-------------------------------------------------------------*
+//* EMPMAST IS THE VSAM KSDS DEFINED BY DEFMAST ABOVE. IT IS A
+//* PERSISTENT MASTER THAT SURVIVES ACROSS RUNS, SO THE DD HERE
+//* ONLY REFERENCES THE ALREADY-CATALOGED CLUSTER -- THE SAME
+//* WAY THIS JOB SHARES ANY OTHER CATALOGED DATA SET.
+//*-------------------------------------------------------------*
+//EMPMAST  DD   DSN=PAYROLL.PROD.EMPMAST,DISP=SHR
+//*-------------------------------------------------------------*
+//* PAYRPT IS A DAILY REPORT REGENERATED EVERY RUN, BUT THE DATA
+//* SET NAME STAYS CATALOGED FROM THE NIGHT BEFORE, SO DISP=NEW
+//* WOULD FAIL EVERY RUN AFTER THE FIRST. DISP=MOD LETS THE FIRST
+//* RUN ALLOCATE AND CATALOG IT; LATER RUNS REOPEN THE SAME
+//* CATALOGED DATA SET, WHICH IS WHAT 3000-PRINT-PAYROLL-REPORT'S
+//* OPEN OUTPUT EXPECTS -- OPEN OUTPUT REWRITES FROM THE START, SO
+//* EACH RUN'S REPORT REPLACES THE PRIOR NIGHT'S.
+//*-------------------------------------------------------------*
+//PAYRPT   DD   DSN=PAYROLL.PROD.PAYRPT,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//TRANFILE DD   DSN=PAYROLL.PROD.TRANFILE,DISP=SHR
+//*-------------------------------------------------------------*
+//* AUDITLOG IS A PERSISTENT LINE-SEQUENTIAL LOG THAT SURVIVES
+//* ACROSS RUNS. DISP=MOD LETS THE FIRST RUN ALLOCATE AND CATALOG
+//* IT WHEN IT DOES NOT YET EXIST; EVERY RUN AFTER THAT APPENDS TO
+//* THE SAME CATALOGED DATA SET, WHICH IS WHAT 1060-OPEN-AUDIT-LOG'S
+//* OPEN EXTEND / OPEN OUTPUT FALLBACK LOGIC EXPECTS.
+//*-------------------------------------------------------------*
+//AUDITLOG DD   DSN=PAYROLL.PROD.AUDITLOG,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
